@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ACCTREJ.CPY
+      * Record layout for storage/accout.rejects, shared by PEOPLEACCOUNT
+      * (which writes it) and ACCTREPORT (which reads it back to count
+      * rejects by reason) so both programs see the same layout.
+      ******************************************************************
+           01 ACCOUNT-REJECT-FILE.
+               05 REJECT-ACCOUNT-ID PIC 9(10).
+               05 REJECT-OPERATION PIC 9(5).
+               05 REJECT-SIGNATURE PIC A(10).
+               05 REJECT-REASON-CODE PIC X(04).
