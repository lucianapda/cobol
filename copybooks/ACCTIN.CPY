@@ -0,0 +1,37 @@
+      ******************************************************************
+      * ACCTIN.CPY
+      * Record layout for input/accout.data, shared by PEOPLEACCOUNT
+      * and ACCTREPORT so both programs see the same input fields.
+      *
+      * The file carries one header record, N detail records and one
+      * trailer record, distinguished by ACCOUNT-IN-REC-TYPE. Header
+      * and trailer share the FD with the detail record (standard
+      * control-total layout) rather than each needing their own file.
+      ******************************************************************
+           01 ACCOUNT-IN-FILE.
+               05 ACCOUNT-IN-REC-TYPE PIC X(01).
+                   88 ACCOUNT-IN-REC-HEADER VALUE 'H'.
+                   88 ACCOUNT-IN-REC-DETAIL VALUE 'D'.
+                   88 ACCOUNT-IN-REC-TRAILER VALUE 'T'.
+               05 ACCOUNT-IN-ID PIC 9(10).
+               05 ACCOUNT-IN-OPERATION PIC 9(5).
+               05 ACCOUNT-IN-SIGNATURE PIC A(10).
+               05 ACCOUNT-IN-AMOUNT PIC S9(9)V99.
+               05 ACCOUNT-IN-CUSTOMER-NAME PIC X(30).
+               05 ACCOUNT-IN-OPEN-DATE PIC 9(08).
+               05 ACCOUNT-IN-OPENING-BALANCE PIC S9(9)V99.
+               05 ACCOUNT-IN-CREDIT-LIMIT PIC S9(9)V99.
+               05 ACCOUNT-IN-INTEREST-RATE PIC 9(03)V99.
+               05 ACCOUNT-IN-TERM-MONTHS PIC 9(03).
+
+           01 ACCOUNT-IN-HEADER-REC.
+               05 HDR-REC-TYPE PIC X(01).
+               05 HDR-EXPECTED-COUNT PIC 9(07).
+               05 HDR-EXPECTED-AMOUNT PIC S9(09)V99.
+               05 FILLER PIC X(40).
+
+           01 ACCOUNT-IN-TRAILER-REC.
+               05 TRL-REC-TYPE PIC X(01).
+               05 TRL-ACTUAL-COUNT PIC 9(07).
+               05 TRL-ACTUAL-AMOUNT PIC S9(09)V99.
+               05 FILLER PIC X(40).
