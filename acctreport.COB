@@ -0,0 +1,236 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily operations summary for the PEOPLEACCOUNT run -
+      *          counts/totals input/accout.data transactions by
+      *          ACCOUNT-IN-OPERATION and reports signature mismatches.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTREPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT ACCOUNT-IN ASSIGN TO 'input/accout.data'
+             FILE STATUS IS WS-INPUT-FS.
+             SELECT ACCOUNT-REJECT-IN ASSIGN TO 'storage/accout.rejects'
+             FILE STATUS IS WS-REJECT-FS.
+             SELECT SUMMARY-RPT ASSIGN TO 'storage/accout.summary.rpt'
+             FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD ACCOUNT-IN.
+           COPY ACCTIN.
+
+           FD ACCOUNT-REJECT-IN.
+           COPY ACCTREJ.
+
+           FD SUMMARY-RPT.
+           01 SUMMARY-RPT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF PIC A(1).
+           01 WS-REJECT-EOF PIC A(1).
+           01 WS-LINE PIC X(80).
+
+           01 WS-INPUT-FS PIC X(02).
+           01 WS-REJECT-FS PIC X(02).
+           01 WS-RPT-FS PIC X(02).
+           01 WS-IO-ERROR-CONTEXT PIC X(20).
+           01 WS-IO-ERROR-FS PIC X(02).
+
+           01 WS-OPERATION-TOTALS.
+               05 WS-OP-COUNT PIC 9(07) OCCURS 4 TIMES.
+               05 WS-OP-AMOUNT PIC S9(09)V99 OCCURS 4 TIMES.
+
+           01 WS-MISMATCH-COUNT PIC 9(07) VALUE ZERO.
+           01 WS-UNKNOWN-OP-COUNT PIC 9(07) VALUE ZERO.
+
+           01 WS-OP-INDEX PIC 9(01).
+
+           01 WS-REPORT-FIELDS.
+               05 WS-OP-NAME PIC X(10).
+               05 WS-OP-NAME-TABLE.
+                   10 FILLER PIC X(10) VALUE 'SALDO'.
+                   10 FILLER PIC X(10) VALUE 'SAQUE'.
+                   10 FILLER PIC X(10) VALUE 'DEPOSITO'.
+                   10 FILLER PIC X(10) VALUE 'EMPRESTIMO'.
+               05 WS-OP-NAME-REDEF REDEFINES WS-OP-NAME-TABLE.
+                   10 WS-OP-NAME-ENTRY PIC X(10) OCCURS 4 TIMES.
+
+           01 WS-RPT-COUNT PIC ZZZ,ZZ9.
+           01 WS-RPT-AMOUNT PIC Z,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL WS-EOF = 'Y'
+           PERFORM 7000-COUNT-REJECTS THRU 7000-EXIT
+           PERFORM 8000-PRINT-REPORT THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCOUNT-IN
+           IF WS-INPUT-FS NOT = '00'
+               MOVE 'OPEN INPUT ACCOUNT-IN' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-INPUT-FS TO WS-IO-ERROR-FS
+               PERFORM 9500-IO-ERROR THRU 9500-EXIT
+           END-IF
+           OPEN OUTPUT SUMMARY-RPT
+           IF WS-RPT-FS NOT = '00'
+               MOVE 'OPEN OUTPUT SUMMARY-RPT' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-RPT-FS TO WS-IO-ERROR-FS
+               PERFORM 9500-IO-ERROR THRU 9500-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           READ ACCOUNT-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF WS-INPUT-FS NOT = '00'
+                       MOVE 'READ ACCOUNT-IN' TO WS-IO-ERROR-CONTEXT
+                       MOVE WS-INPUT-FS TO WS-IO-ERROR-FS
+                       PERFORM 9500-IO-ERROR THRU 9500-EXIT
+                   ELSE
+                       PERFORM 2100-TALLY-RECORD THRU 2100-EXIT
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * A transaction that PEOPLEACCOUNT rejects for a bad signature
+      * never reaches the NOT INVALID KEY path that would post it, but
+      * it is still a detail record in input/accout.data, so it is
+      * tallied by operation here the same as any other. Whether it was
+      * actually accepted or rejected is reported separately in
+      * 7000-COUNT-REJECTS, from the suspense file PEOPLEACCOUNT itself
+      * writes — this report has no independent way to decide a
+      * signature match/mismatch and should not try to recompute it.
+      ******************************************************************
+       2100-TALLY-RECORD.
+           IF ACCOUNT-IN-REC-HEADER OR ACCOUNT-IN-REC-TRAILER
+               CONTINUE
+           ELSE
+               IF ACCOUNT-IN-OPERATION >= 1
+                   AND ACCOUNT-IN-OPERATION <= 4
+                   MOVE ACCOUNT-IN-OPERATION TO WS-OP-INDEX
+                   ADD 1 TO WS-OP-COUNT (WS-OP-INDEX)
+                   ADD ACCOUNT-IN-AMOUNT TO WS-OP-AMOUNT (WS-OP-INDEX)
+               ELSE
+                   ADD 1 TO WS-UNKNOWN-OP-COUNT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * storage/accout.rejects is the one place PEOPLEACCOUNT records a
+      * signature mismatch, so this report reads it back rather than
+      * re-deriving the determination (which would need the signature
+      * of record off storage/accout.data, not anything visible here).
+      ******************************************************************
+       7000-COUNT-REJECTS.
+           MOVE 'N' TO WS-REJECT-EOF
+           OPEN INPUT ACCOUNT-REJECT-IN
+           IF WS-REJECT-FS NOT = '00'
+               MOVE 'OPEN INPUT ACCOUNT-REJECT-IN' TO
+                   WS-IO-ERROR-CONTEXT
+               MOVE WS-REJECT-FS TO WS-IO-ERROR-FS
+               PERFORM 9500-IO-ERROR THRU 9500-EXIT
+           END-IF
+           PERFORM 7100-TALLY-REJECT THRU 7100-EXIT
+               UNTIL WS-REJECT-EOF = 'Y'
+           CLOSE ACCOUNT-REJECT-IN.
+       7000-EXIT.
+           EXIT.
+
+       7100-TALLY-REJECT.
+           READ ACCOUNT-REJECT-IN
+               AT END
+                   MOVE 'Y' TO WS-REJECT-EOF
+               NOT AT END
+                   IF WS-REJECT-FS NOT = '00'
+                       MOVE 'READ ACCOUNT-REJECT-IN' TO
+                           WS-IO-ERROR-CONTEXT
+                       MOVE WS-REJECT-FS TO WS-IO-ERROR-FS
+                       PERFORM 9500-IO-ERROR THRU 9500-EXIT
+                   ELSE
+                       IF REJECT-REASON-CODE = 'SIG1'
+                           ADD 1 TO WS-MISMATCH-COUNT
+                       END-IF
+                   END-IF
+           END-READ.
+       7100-EXIT.
+           EXIT.
+
+       8000-PRINT-REPORT.
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           MOVE 'PEOPLEACCOUNT DAILY OPERATIONS SUMMARY' TO
+               SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE
+           PERFORM 8100-PRINT-OPERATION THRU 8100-EXIT
+               VARYING WS-OP-INDEX FROM 1 BY 1
+               UNTIL WS-OP-INDEX > 4
+           MOVE SPACES TO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE
+           MOVE WS-MISMATCH-COUNT TO WS-RPT-COUNT
+           STRING 'SIGNATURE MISMATCHES : ' WS-RPT-COUNT
+               DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE
+           MOVE WS-UNKNOWN-OP-COUNT TO WS-RPT-COUNT
+           STRING 'UNKNOWN OPERATION CODES : ' WS-RPT-COUNT
+               DELIMITED BY SIZE INTO WS-LINE
+           MOVE WS-LINE TO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
+       8000-EXIT.
+           EXIT.
+
+       8100-PRINT-OPERATION.
+           MOVE WS-OP-NAME-ENTRY (WS-OP-INDEX) TO WS-OP-NAME
+           MOVE WS-OP-COUNT (WS-OP-INDEX) TO WS-RPT-COUNT
+           MOVE WS-OP-AMOUNT (WS-OP-INDEX) TO WS-RPT-AMOUNT
+           STRING WS-OP-NAME DELIMITED BY SPACE
+               ' COUNT ' DELIMITED BY SIZE
+               WS-RPT-COUNT DELIMITED BY SIZE
+               ' AMOUNT ' DELIMITED BY SIZE
+               WS-RPT-AMOUNT DELIMITED BY SIZE
+               INTO WS-LINE
+           MOVE WS-LINE TO SUMMARY-RPT-LINE
+           WRITE SUMMARY-RPT-LINE.
+       8100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCOUNT-IN
+           CLOSE SUMMARY-RPT.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Any non-zero FS on ACCOUNT-IN, ACCOUNT-REJECT-IN or SUMMARY-RPT
+      * means this report may be about to print all-zero or partial
+      * totals as if the run were clean. Log what was being attempted
+      * and stop rather than let a missing or unreadable input file
+      * pass silently, the same convention PEOPLEACCOUNT uses for its
+      * own files.
+      ******************************************************************
+       9500-IO-ERROR.
+           DISPLAY 'I/O ERROR ON ' WS-IO-ERROR-CONTEXT
+               ' FS=' WS-IO-ERROR-FS
+           CLOSE ACCOUNT-IN
+           CLOSE ACCOUNT-REJECT-IN
+           CLOSE SUMMARY-RPT
+           STOP RUN.
+       9500-EXIT.
+           EXIT.
