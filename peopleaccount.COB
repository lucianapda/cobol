@@ -10,12 +10,24 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
              FILE-CONTROL.
-             SELECT ACCOUNT-IN ASSIGN TO 'input/accout.data'.
+             SELECT ACCOUNT-IN ASSIGN TO 'input/accout.data'
+             FILE STATUS IS WS-INPUT-FS.
              SELECT ACCOUNT ASSIGN TO 'storage/accout.data'
              ORGANIZATION IS INDEXED
              ACCESS IS RANDOM
              RECORD KEY IS ACCOUNT-ID
              FILE STATUS IS FS.
+             SELECT ACCOUNT-REJECT ASSIGN TO 'storage/accout.rejects'
+             FILE STATUS IS WS-REJECT-FS.
+             SELECT ACCOUNT-RESTART ASSIGN TO 'storage/accout.restart'
+             FILE STATUS IS WS-RESTART-FS.
+             SELECT ACCOUNT-AUDIT ASSIGN TO 'storage/accout.audit'
+             FILE STATUS IS WS-AUDIT-FS.
+             SELECT LOAN ASSIGN TO 'storage/loan.data'
+             ORGANIZATION IS INDEXED
+             ACCESS IS RANDOM
+             RECORD KEY IS LOAN-ACCOUNT-ID
+             FILE STATUS IS WS-LOAN-FS.
 
 
        DATA DIVISION.
@@ -23,53 +35,566 @@
            FD ACCOUNT.
            01 ACCOUNT-FILE.
                05 ACCOUNT-ID PIC 9(10).
+               05 ACCOUNT-BALANCE PIC S9(9)V99.
+               05 CREDIT-LIMIT PIC S9(9)V99.
+               05 CUSTOMER-NAME PIC X(30).
+               05 ACCOUNT-SIGNATURE PIC A(10).
+               05 ACCOUNT-OPEN-DATE PIC 9(08).
+               05 ACCOUNT-STATUS PIC X(01).
+                   88 ACCOUNT-STATUS-ACTIVE VALUE 'A'.
 
            FD ACCOUNT-IN.
-           01 ACCOUNT-IN-FILE.
-               05 ACCOUNT-IN-ID PIC 9(10).
-               05 ACCOUNT-IN-OPERATION PIC 9(5).
-               05 ACCOUNT-IN-SIGNATURE PIC A(10).
+           COPY ACCTIN.
+
+           FD ACCOUNT-REJECT.
+           COPY ACCTREJ.
+
+           FD ACCOUNT-RESTART.
+           01 ACCOUNT-RESTART-FILE.
+               05 RESTART-LAST-SEQ PIC 9(10).
+               05 RESTART-HDR-COUNT PIC 9(07).
+               05 RESTART-HDR-AMOUNT PIC S9(09)V99.
+
+           FD ACCOUNT-AUDIT.
+           01 ACCOUNT-AUDIT-FILE.
+               05 AUDIT-TIMESTAMP.
+                   10 AUDIT-DATE PIC 9(08).
+                   10 AUDIT-TIME PIC 9(08).
+               05 AUDIT-ACCOUNT-ID PIC 9(10).
+               05 AUDIT-OPERATION PIC 9(05).
+               05 AUDIT-AMOUNT PIC S9(09)V99.
+               05 AUDIT-BALANCE PIC S9(09)V99.
+
+           FD LOAN.
+           01 LOAN-FILE.
+               05 LOAN-ACCOUNT-ID PIC 9(10).
+               05 LOAN-PRINCIPAL PIC S9(09)V99.
+               05 LOAN-INTEREST-RATE PIC 9(03)V99.
+               05 LOAN-TERM-MONTHS PIC 9(03).
+               05 LOAN-OUTSTANDING-BALANCE PIC S9(09)V99.
+               05 LOAN-STATUS PIC X(01).
+                   88 LOAN-STATUS-ACTIVE VALUE 'A'.
 
        WORKING-STORAGE SECTION.
            01 WS-EOF PIC A(1).
            01 WS-EXSIST PIC A(1) value 'N'.
-           01 FS PIC 9(10) USAGE NATIONAL.
+           01 FS PIC X(02).
+           01 WS-INPUT-FS PIC X(02).
+           01 WS-PROSPECTIVE-BALANCE PIC S9(9)V99.
+
+           01 WS-VALIDATE-EOF PIC X(01).
+           01 WS-CONTROL-STATUS PIC X(01).
+               88 WS-IN-BALANCE VALUE 'Y'.
+           01 WS-HDR-COUNT PIC 9(07).
+           01 WS-HDR-AMOUNT PIC S9(09)V99.
+           01 WS-TRL-COUNT PIC 9(07).
+           01 WS-TRL-AMOUNT PIC S9(09)V99.
+           01 WS-ACTUAL-COUNT PIC 9(07).
+           01 WS-ACTUAL-AMOUNT PIC S9(09)V99.
 
-       LINKAGE SECTION.
-           01 WS-INPUT.
-               05 WS-INPUT-OPERATION-ID PIC 9(5).
-               05 WS-INPUT-SIGNATURE PIC A(10).
+           01 WS-RESTART-FS PIC X(02).
+           01 WS-RESTART-LAST-SEQ PIC 9(10) VALUE ZERO.
+           01 WS-LAST-PROCESSED-SEQ PIC 9(10) VALUE ZERO.
+           01 WS-DETAIL-SEQ-NUM PIC 9(10) VALUE ZERO.
+           01 WS-CHECKPOINT-COUNTER PIC 9(05) VALUE ZERO.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 10.
+           01 WS-AUDIT-FS PIC X(02).
+           01 WS-LOAN-FS PIC X(02).
+           01 WS-REJECT-FS PIC X(02).
+
+           01 WS-IO-ERROR-CONTEXT PIC X(20).
+           01 WS-IO-ERROR-FS PIC X(02).
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1500-VALIDATE-CONTROLS THRU 1500-EXIT
+           IF WS-IN-BALANCE
+               PERFORM 1700-LOAD-CHECKPOINT THRU 1700-EXIT
+               OPEN INPUT ACCOUNT-IN
+               IF WS-INPUT-FS NOT = '00'
+                   MOVE 'OPEN INPUT ACCOUNT-IN' TO WS-IO-ERROR-CONTEXT
+                   MOVE WS-INPUT-FS TO WS-IO-ERROR-FS
+                   PERFORM 9000-IO-ERROR THRU 9000-EXIT
+               END-IF
+               OPEN OUTPUT ACCOUNT-REJECT
+               IF WS-REJECT-FS NOT = '00'
+                   MOVE 'OPEN OUTPUT ACCOUNT-REJECT' TO
+                       WS-IO-ERROR-CONTEXT
+                   MOVE WS-REJECT-FS TO WS-IO-ERROR-FS
+                   PERFORM 9000-IO-ERROR THRU 9000-EXIT
+               END-IF
+               PERFORM 1800-OPEN-AUDIT THRU 1800-EXIT
+               PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+                   UNTIL WS-EOF = 'Y'
+               CLOSE ACCOUNT-IN
+               CLOSE ACCOUNT-REJECT
+               CLOSE ACCOUNT-AUDIT
+               PERFORM 6200-CLEAR-CHECKPOINT THRU 6200-EXIT
+           END-IF
+           STOP RUN.
+
+      ******************************************************************
+      * Restarts pick up the last checkpointed detail-record sequence
+      * number (WS-DETAIL-SEQ-NUM, counted off the order detail records
+      * are read in, not ACCOUNT-IN-ID, which is a customer account
+      * number and is neither unique nor increasing within a file), if
+      * the restart file exists, so a rerun after an abort does not
+      * replay and double-post transactions already applied last time.
+      * The checkpoint also carries the header control totals
+      * (RESTART-HDR-COUNT/AMOUNT) of the file it was taken against;
+      * 1500-VALIDATE-CONTROLS has already populated WS-HDR-COUNT/
+      * WS-HDR-AMOUNT for the file being run by the time this paragraph
+      * is reached, so a checkpoint left behind by a different day's
+      * file (recognizable by its header not matching) is ignored
+      * rather than applied - account IDs recur daily, so a checkpoint
+      * scoped only to a bare sequence number would otherwise skip real
+      * transactions on an unrelated file. A clean run clears this
+      * checkpoint back to zero when it finishes
+      * (6200-CLEAR-CHECKPOINT), so only a genuine abort-then-rerun of
+      * the same file is ever affected by it.
+      ******************************************************************
+       1700-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-LAST-SEQ
+           OPEN INPUT ACCOUNT-RESTART
+           IF WS-RESTART-FS = '00'
+               READ ACCOUNT-RESTART
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RESTART-HDR-COUNT = WS-HDR-COUNT
+                           AND RESTART-HDR-AMOUNT = WS-HDR-AMOUNT
+                           MOVE RESTART-LAST-SEQ TO
+                               WS-RESTART-LAST-SEQ
+                       ELSE
+                           DISPLAY 'RESTART CHECKPOINT DOES NOT '
+                               'MATCH THIS INPUT FILE - IGNORING'
+                       END-IF
+               END-READ
+               CLOSE ACCOUNT-RESTART
+           END-IF
+           MOVE WS-RESTART-LAST-SEQ TO WS-LAST-PROCESSED-SEQ.
+       1700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * The audit log accumulates across runs, so it is extended if it
+      * already exists and only created fresh on the very first run.
+      ******************************************************************
+       1800-OPEN-AUDIT.
+           OPEN EXTEND ACCOUNT-AUDIT
+           IF WS-AUDIT-FS NOT = '00'
+               OPEN OUTPUT ACCOUNT-AUDIT
+               IF WS-AUDIT-FS NOT = '00'
+                   MOVE 'OPEN OUTPUT ACCOUNT-AUDIT' TO
+                       WS-IO-ERROR-CONTEXT
+                   MOVE WS-AUDIT-FS TO WS-IO-ERROR-FS
+                   PERFORM 9000-IO-ERROR THRU 9000-EXIT
+               END-IF
+           END-IF.
+       1800-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Reads the whole input file once to total the detail records
+      * actually present and check that total against the header's
+      * expected count/amount and the trailer's reported count/amount,
+      * before a single ACCOUNT record is touched.
+      ******************************************************************
+       1500-VALIDATE-CONTROLS.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           MOVE ZERO TO WS-ACTUAL-AMOUNT
+           MOVE ZERO TO WS-HDR-COUNT
+           MOVE ZERO TO WS-HDR-AMOUNT
+           MOVE ZERO TO WS-TRL-COUNT
+           MOVE ZERO TO WS-TRL-AMOUNT
+           MOVE 'N' TO WS-VALIDATE-EOF
            OPEN INPUT ACCOUNT-IN
-               PERFORM UNTIL WS-EOF='Y'
-                   READ ACCOUNT-IN
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END
-                       IF WS-INPUT-SIGNATURE = ACCOUNT-IN-SIGNATURE THEN
-                           MOVE ACCOUNT-IN-ID TO ACCOUNT-ID
-                           OPEN I-O ACCOUNT
-                               READ ACCOUNT
-                                   KEY IS ACCOUNT-ID
-                                   INVALID KEY
-                                   WRITE ACCOUNT-IN-FILE
-                                   END-WRITE
-                                   NOT INVALID KEY
-                                   IF ACCOUNT-IN-OPERATION = 1 THEN
-                                       DISPLAY 'SALDO'
-                                   END-IF
-                                   IF ACCOUNT-IN-OPERATION = 2 THEN
-                                       DISPLAY 'SAQUE'
-                                   END-IF
-                                   IF ACCOUNT-IN-OPERATION = 3 THEN
-                                       DISPLAY 'DEPOSITO'
-                                   END-IF
-                                   IF ACCOUNT-IN-OPERATION = 4 THEN
-                                       DISPLAY 'EMPRESTIMO'
-                                   END-IF
-                               END-READ
-                           CLOSE ACCOUNT
+           IF WS-INPUT-FS NOT = '00'
+               MOVE 'OPEN INPUT ACCOUNT-IN' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-INPUT-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           PERFORM 1600-VALIDATE-RECORD THRU 1600-EXIT
+               UNTIL WS-VALIDATE-EOF = 'Y'
+           CLOSE ACCOUNT-IN
+           IF WS-ACTUAL-COUNT = WS-HDR-COUNT
+               AND WS-ACTUAL-COUNT = WS-TRL-COUNT
+               AND WS-ACTUAL-AMOUNT = WS-HDR-AMOUNT
+               AND WS-ACTUAL-AMOUNT = WS-TRL-AMOUNT
+               MOVE 'Y' TO WS-CONTROL-STATUS
+           ELSE
+               MOVE 'N' TO WS-CONTROL-STATUS
+               DISPLAY 'RUN OUT OF BALANCE - CONTROL TOTALS DO NOT '
+                   'MATCH'
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+       1600-VALIDATE-RECORD.
+           READ ACCOUNT-IN
+               AT END
+                   MOVE 'Y' TO WS-VALIDATE-EOF
+               NOT AT END
+                   IF WS-INPUT-FS NOT = '00'
+                       MOVE 'READ ACCOUNT-IN' TO WS-IO-ERROR-CONTEXT
+                       MOVE WS-INPUT-FS TO WS-IO-ERROR-FS
+                       PERFORM 9000-IO-ERROR THRU 9000-EXIT
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN ACCOUNT-IN-REC-HEADER
+                               MOVE HDR-EXPECTED-COUNT TO WS-HDR-COUNT
+                               MOVE HDR-EXPECTED-AMOUNT TO
+                                   WS-HDR-AMOUNT
+                           WHEN ACCOUNT-IN-REC-TRAILER
+                               MOVE TRL-ACTUAL-COUNT TO WS-TRL-COUNT
+                               MOVE TRL-ACTUAL-AMOUNT TO
+                                   WS-TRL-AMOUNT
+                           WHEN OTHER
+                               ADD 1 TO WS-ACTUAL-COUNT
+                               ADD ACCOUNT-IN-AMOUNT TO
+                                   WS-ACTUAL-AMOUNT
+                       END-EVALUATE
+                   END-IF
+           END-READ.
+       1600-EXIT.
+           EXIT.
+
+       2000-PROCESS-RECORD.
+           READ ACCOUNT-IN
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF WS-INPUT-FS NOT = '00'
+                       MOVE 'READ ACCOUNT-IN' TO WS-IO-ERROR-CONTEXT
+                       MOVE WS-INPUT-FS TO WS-IO-ERROR-FS
+                       PERFORM 9000-IO-ERROR THRU 9000-EXIT
+                   ELSE
+                       IF ACCOUNT-IN-REC-HEADER
+                           OR ACCOUNT-IN-REC-TRAILER
+                           CONTINUE
+                       ELSE
+                           ADD 1 TO WS-DETAIL-SEQ-NUM
+                           PERFORM 2100-HANDLE-DETAIL THRU 2100-EXIT
                        END-IF
-                   END-READ
-               END-PERFORM.
-           CLOSE ACCOUNT.
\ No newline at end of file
+                   END-IF
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * The signature presented on the transaction is checked against
+      * the signature of record for the account (captured the first
+      * time the account was created) in 2200-APPLY-TRANSACTION, once
+      * the account record has actually been read. A brand-new account
+      * has no signature of record yet, so its first transaction always
+      * establishes one rather than being rejected.
+      ******************************************************************
+       2100-HANDLE-DETAIL.
+           IF WS-DETAIL-SEQ-NUM > WS-RESTART-LAST-SEQ
+               MOVE ACCOUNT-IN-ID TO ACCOUNT-ID
+               OPEN I-O ACCOUNT
+               IF FS NOT = '00'
+                   MOVE 'OPEN I-O ACCOUNT' TO WS-IO-ERROR-CONTEXT
+                   MOVE FS TO WS-IO-ERROR-FS
+                   PERFORM 9000-IO-ERROR THRU 9000-EXIT
+               END-IF
+               PERFORM 2200-APPLY-TRANSACTION THRU 2200-EXIT
+               CLOSE ACCOUNT
+               PERFORM 6000-CHECKPOINT THRU 6000-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Checkpoints every WS-CHECKPOINT-INTERVAL detail records, plus a
+      * final flush when the run ends (see 0000-MAINLINE), instead of
+      * writing the restart file on every single record.
+      ******************************************************************
+       6000-CHECKPOINT.
+           MOVE WS-DETAIL-SEQ-NUM TO WS-LAST-PROCESSED-SEQ
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM 6100-FLUSH-CHECKPOINT THRU 6100-EXIT
+               MOVE ZERO TO WS-CHECKPOINT-COUNTER
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+       6100-FLUSH-CHECKPOINT.
+           MOVE WS-LAST-PROCESSED-SEQ TO RESTART-LAST-SEQ
+           MOVE WS-HDR-COUNT TO RESTART-HDR-COUNT
+           MOVE WS-HDR-AMOUNT TO RESTART-HDR-AMOUNT
+           OPEN OUTPUT ACCOUNT-RESTART
+           IF WS-RESTART-FS NOT = '00'
+               MOVE 'OPEN OUTPUT ACCOUNT-RESTART' TO
+                   WS-IO-ERROR-CONTEXT
+               MOVE WS-RESTART-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           WRITE ACCOUNT-RESTART-FILE
+           IF WS-RESTART-FS NOT = '00'
+               MOVE 'WRITE ACCOUNT-RESTART-FILE' TO
+                   WS-IO-ERROR-CONTEXT
+               MOVE WS-RESTART-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           CLOSE ACCOUNT-RESTART.
+       6100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Run to a clean finish (no abort), so the checkpoint this run
+      * left behind must not carry forward into the next run: account
+      * IDs recur across daily batch files, and a stale non-zero
+      * checkpoint would cause 2100-HANDLE-DETAIL to silently skip a
+      * later day's legitimate transactions. Only a genuine
+      * abort-then-rerun of the very file that was interrupted should
+      * ever see a non-zero checkpoint (from 6100-FLUSH-CHECKPOINT).
+      ******************************************************************
+       6200-CLEAR-CHECKPOINT.
+           MOVE ZERO TO RESTART-LAST-SEQ
+           MOVE ZERO TO RESTART-HDR-COUNT
+           MOVE ZERO TO RESTART-HDR-AMOUNT
+           OPEN OUTPUT ACCOUNT-RESTART
+           IF WS-RESTART-FS NOT = '00'
+               MOVE 'OPEN OUTPUT ACCOUNT-RESTART' TO
+                   WS-IO-ERROR-CONTEXT
+               MOVE WS-RESTART-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           WRITE ACCOUNT-RESTART-FILE
+           IF WS-RESTART-FS NOT = '00'
+               MOVE 'WRITE ACCOUNT-RESTART-FILE' TO
+                   WS-IO-ERROR-CONTEXT
+               MOVE WS-RESTART-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           CLOSE ACCOUNT-RESTART.
+       6200-EXIT.
+           EXIT.
+
+       2900-REJECT-RECORD.
+           MOVE ACCOUNT-IN-ID TO REJECT-ACCOUNT-ID
+           MOVE ACCOUNT-IN-OPERATION TO REJECT-OPERATION
+           MOVE ACCOUNT-IN-SIGNATURE TO REJECT-SIGNATURE
+           MOVE 'SIG1' TO REJECT-REASON-CODE
+           WRITE ACCOUNT-REJECT-FILE
+           IF WS-REJECT-FS NOT = '00'
+               MOVE 'WRITE REJECT' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-REJECT-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF.
+       2900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * A brand-new account (INVALID KEY) has no prior transaction to
+      * apply the signature check against, so the record that caused
+      * it to be created is itself posted against the new account right
+      * away, the same as any other transaction on an existing account
+      * - there is no separate "open account" operation code, so a
+      * first-ever SAQUE/DEPOSITO/EMPRESTIMO must still move money.
+      ******************************************************************
+       2200-APPLY-TRANSACTION.
+           READ ACCOUNT
+               KEY IS ACCOUNT-ID
+               INVALID KEY
+                   PERFORM 3000-CREATE-ACCOUNT THRU 3000-EXIT
+                   PERFORM 4000-POST-OPERATION THRU 4000-EXIT
+               NOT INVALID KEY
+                   IF FS NOT = '00'
+                       MOVE 'READ ACCOUNT' TO WS-IO-ERROR-CONTEXT
+                       MOVE FS TO WS-IO-ERROR-FS
+                       PERFORM 9000-IO-ERROR THRU 9000-EXIT
+                   ELSE
+                       IF ACCOUNT-SIGNATURE = ACCOUNT-IN-SIGNATURE
+                           PERFORM 4000-POST-OPERATION THRU 4000-EXIT
+                       ELSE
+                           PERFORM 2900-REJECT-RECORD THRU 2900-EXIT
+                       END-IF
+                   END-IF
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+       3000-CREATE-ACCOUNT.
+           MOVE ACCOUNT-IN-OPENING-BALANCE TO ACCOUNT-BALANCE
+           MOVE ACCOUNT-IN-CREDIT-LIMIT TO CREDIT-LIMIT
+           MOVE ACCOUNT-IN-CUSTOMER-NAME TO CUSTOMER-NAME
+           MOVE ACCOUNT-IN-SIGNATURE TO ACCOUNT-SIGNATURE
+           MOVE ACCOUNT-IN-OPEN-DATE TO ACCOUNT-OPEN-DATE
+           MOVE 'A' TO ACCOUNT-STATUS
+           WRITE ACCOUNT-FILE
+           IF FS NOT = '00'
+               MOVE 'WRITE ACCOUNT' TO WS-IO-ERROR-CONTEXT
+               MOVE FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       4000-POST-OPERATION.
+           IF ACCOUNT-IN-OPERATION = 1
+               PERFORM 4100-DO-SALDO THRU 4100-EXIT
+           END-IF
+           IF ACCOUNT-IN-OPERATION = 2
+               PERFORM 4200-DO-SAQUE THRU 4200-EXIT
+           END-IF
+           IF ACCOUNT-IN-OPERATION = 3
+               PERFORM 4300-DO-DEPOSITO THRU 4300-EXIT
+           END-IF
+           IF ACCOUNT-IN-OPERATION = 4
+               PERFORM 4400-DO-EMPRESTIMO THRU 4400-EXIT
+           END-IF
+           PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+       4100-DO-SALDO.
+           DISPLAY 'SALDO ' ACCOUNT-BALANCE.
+       4100-EXIT.
+           EXIT.
+
+       4200-DO-SAQUE.
+           COMPUTE WS-PROSPECTIVE-BALANCE =
+               ACCOUNT-BALANCE - ACCOUNT-IN-AMOUNT
+           IF WS-PROSPECTIVE-BALANCE < CREDIT-LIMIT
+               DISPLAY 'SAQUE DECLINED - LIMIT ' ACCOUNT-IN-ID
+           ELSE
+               MOVE WS-PROSPECTIVE-BALANCE TO ACCOUNT-BALANCE
+               REWRITE ACCOUNT-FILE
+               IF FS NOT = '00'
+                   MOVE 'REWRITE ACCOUNT' TO WS-IO-ERROR-CONTEXT
+                   MOVE FS TO WS-IO-ERROR-FS
+                   PERFORM 9000-IO-ERROR THRU 9000-EXIT
+               END-IF
+               DISPLAY 'SAQUE ' ACCOUNT-BALANCE
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+       4300-DO-DEPOSITO.
+           ADD ACCOUNT-IN-AMOUNT TO ACCOUNT-BALANCE
+           REWRITE ACCOUNT-FILE
+           IF FS NOT = '00'
+               MOVE 'REWRITE ACCOUNT' TO WS-IO-ERROR-CONTEXT
+               MOVE FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           DISPLAY 'DEPOSITO ' ACCOUNT-BALANCE.
+       4300-EXIT.
+           EXIT.
+
+       4400-DO-EMPRESTIMO.
+           MOVE ACCOUNT-IN-ID TO LOAN-ACCOUNT-ID
+           OPEN I-O LOAN
+           IF WS-LOAN-FS NOT = '00'
+               MOVE 'OPEN I-O LOAN' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-LOAN-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           READ LOAN
+               KEY IS LOAN-ACCOUNT-ID
+               INVALID KEY
+                   PERFORM 4410-CREATE-LOAN THRU 4410-EXIT
+               NOT INVALID KEY
+                   IF WS-LOAN-FS NOT = '00'
+                       MOVE 'READ LOAN' TO WS-IO-ERROR-CONTEXT
+                       MOVE WS-LOAN-FS TO WS-IO-ERROR-FS
+                       PERFORM 9000-IO-ERROR THRU 9000-EXIT
+                   ELSE
+                       PERFORM 4420-UPDATE-LOAN THRU 4420-EXIT
+                   END-IF
+           END-READ
+           CLOSE LOAN.
+       4400-EXIT.
+           EXIT.
+
+       4410-CREATE-LOAN.
+           MOVE ACCOUNT-IN-AMOUNT TO LOAN-PRINCIPAL
+           MOVE ACCOUNT-IN-INTEREST-RATE TO LOAN-INTEREST-RATE
+           MOVE ACCOUNT-IN-TERM-MONTHS TO LOAN-TERM-MONTHS
+           MOVE ACCOUNT-IN-AMOUNT TO LOAN-OUTSTANDING-BALANCE
+           MOVE 'A' TO LOAN-STATUS
+           WRITE LOAN-FILE
+           IF WS-LOAN-FS NOT = '00'
+               MOVE 'WRITE LOAN' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-LOAN-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           DISPLAY 'EMPRESTIMO ' LOAN-OUTSTANDING-BALANCE.
+       4410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * A second EMPRESTIMO against an account already on file is
+      * treated as a further draw on the same loan.
+      ******************************************************************
+       4420-UPDATE-LOAN.
+           ADD ACCOUNT-IN-AMOUNT TO LOAN-PRINCIPAL
+           ADD ACCOUNT-IN-AMOUNT TO LOAN-OUTSTANDING-BALANCE
+           MOVE ACCOUNT-IN-INTEREST-RATE TO LOAN-INTEREST-RATE
+           MOVE ACCOUNT-IN-TERM-MONTHS TO LOAN-TERM-MONTHS
+           REWRITE LOAN-FILE
+           IF WS-LOAN-FS NOT = '00'
+               MOVE 'REWRITE LOAN' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-LOAN-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF
+           DISPLAY 'EMPRESTIMO ' LOAN-OUTSTANDING-BALANCE.
+       4420-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * One audit record per posted transaction, covering all four
+      * operations (including a declined SAQUE, whose balance simply
+      * comes back unchanged). EMPRESTIMO's resulting balance lives on
+      * the LOAN record, not the checking ACCOUNT record, so that case
+      * is audited from LOAN-OUTSTANDING-BALANCE instead.
+      ******************************************************************
+       5000-WRITE-AUDIT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           MOVE ACCOUNT-IN-ID TO AUDIT-ACCOUNT-ID
+           MOVE ACCOUNT-IN-OPERATION TO AUDIT-OPERATION
+           MOVE ACCOUNT-IN-AMOUNT TO AUDIT-AMOUNT
+           IF ACCOUNT-IN-OPERATION = 4
+               MOVE LOAN-OUTSTANDING-BALANCE TO AUDIT-BALANCE
+           ELSE
+               MOVE ACCOUNT-BALANCE TO AUDIT-BALANCE
+           END-IF
+           WRITE ACCOUNT-AUDIT-FILE
+           IF WS-AUDIT-FS NOT = '00'
+               MOVE 'WRITE ACCOUNT-AUDIT-FILE' TO WS-IO-ERROR-CONTEXT
+               MOVE WS-AUDIT-FS TO WS-IO-ERROR-FS
+               PERFORM 9000-IO-ERROR THRU 9000-EXIT
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Any non-zero FS on an ACCOUNT-IN, ACCOUNT, LOAN, ACCOUNT-REJECT,
+      * ACCOUNT-AUDIT or ACCOUNT-RESTART I/O means the record may not be
+      * in the state the rest of this program assumes (open failed,
+      * disk full, etc). Rather than carry on posting against a file
+      * that might not actually be open, log what was being attempted
+      * and stop the run cleanly so the operator can fix the underlying
+      * problem and restart from the last checkpoint. The caller moves
+      * the failing FS value into WS-IO-ERROR-FS before performing this
+      * paragraph, since FS, WS-INPUT-FS, WS-LOAN-FS, WS-REJECT-FS,
+      * WS-AUDIT-FS and WS-RESTART-FS are all separate fields.
+      ******************************************************************
+       9000-IO-ERROR.
+           DISPLAY 'I/O ERROR ON ' WS-IO-ERROR-CONTEXT
+               ' FS=' WS-IO-ERROR-FS
+               ' ACCOUNT-ID=' ACCOUNT-IN-ID
+               ' OPERATION=' ACCOUNT-IN-OPERATION
+           CLOSE ACCOUNT
+           CLOSE LOAN
+           CLOSE ACCOUNT-IN
+           CLOSE ACCOUNT-REJECT
+           CLOSE ACCOUNT-AUDIT
+           CLOSE ACCOUNT-RESTART
+           STOP RUN.
+       9000-EXIT.
+           EXIT.
